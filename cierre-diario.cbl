@@ -0,0 +1,230 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CIERRE-DIARIO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CTA-MAESTRO ASSIGN TO "CTAMAE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTA-NUMERO
+        FILE STATUS IS WS-CTA-STATUS.
+
+    SELECT LOG-TRANSACCIONES ASSIGN TO "TRANLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+
+    SELECT REPORTE-CIERRE ASSIGN TO "CIERRE.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CTA-MAESTRO.
+    COPY "CTAMAE.cpy".
+
+FD  LOG-TRANSACCIONES.
+    COPY "LOGTRAN.cpy".
+
+FD  REPORTE-CIERRE.
+01  REPORTE-LINEA PIC X(140).
+
+WORKING-STORAGE SECTION.
+01  WS-CTA-STATUS PIC XX.
+01  WS-LOG-STATUS PIC XX.
+01  WS-RPT-STATUS PIC XX.
+
+01  WS-FIN-LOG      PIC X VALUE "N".
+    88 FIN-LOG VALUE "S".
+01  WS-FIN-CTAS     PIC X VALUE "N".
+    88 FIN-CTAS VALUE "S".
+
+01  WS-TOTAL-DEPOSITOS   PIC 9(7)V99 VALUE 0.
+01  WS-TOTAL-RETIROS     PIC 9(7)V99 VALUE 0.
+01  WS-CONTADOR-RECHAZOS PIC 9(5)    VALUE 0.
+01  WS-CONTADOR-APROBADOS PIC 9(5)   VALUE 0.
+
+01  WS-TABLA-CUENTAS.
+    05 WS-TOTAL-CUENTAS PIC 9(5) VALUE 0.
+    05 WS-CUENTA OCCURS 500 TIMES INDEXED BY WS-IDX.
+        10 WS-TC-NUMERO         PIC 9(10).
+        10 WS-TC-SALDO-APERTURA PIC S9(5)V99.
+        10 WS-TC-SALDO-CIERRE   PIC S9(5)V99.
+
+01  WS-POSICION       PIC 9(5) VALUE 0.
+01  WS-DIFERENCIA     PIC S9(5)V99.
+
+01  WS-LINEA-EDIT-1   PIC Z(6)9.99.
+01  WS-LINEA-EDIT-2   PIC -ZZZZ9.99.
+01  WS-CUENTA-EDIT    PIC Z(9)9.
+
+01  WS-SALDO-REAL-EDIT PIC -ZZZZ9.99.
+01  WS-MARCA-DESCUADRE PIC X(40).
+01  WS-CIERRE-EDIT     PIC -Z(5)9.99.
+01  WS-DIFERENCIA-EDIT PIC -Z(5)9.99.
+
+PROCEDURE DIVISION.
+    DISPLAY "Iniciando cierre diario"
+
+    OPEN INPUT LOG-TRANSACCIONES
+    IF WS-LOG-STATUS NOT = "00"
+        DISPLAY "Error abriendo TRANLOG.DAT, status: " WS-LOG-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN I-O CTA-MAESTRO
+    IF WS-CTA-STATUS NOT = "00"
+        DISPLAY "Error abriendo CTAMAE.DAT, status: " WS-CTA-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT REPORTE-CIERRE
+    IF WS-RPT-STATUS NOT = "00"
+        DISPLAY "Error abriendo CIERRE.RPT, status: " WS-RPT-STATUS
+        STOP RUN
+    END-IF
+
+    MOVE "REPORTE DE CIERRE Y CONCILIACION DIARIA" TO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+    MOVE SPACES TO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    PERFORM UNTIL FIN-LOG
+        READ LOG-TRANSACCIONES
+            AT END SET FIN-LOG TO TRUE
+            NOT AT END
+                IF LOG-ESTADO = "RECHAZADO"
+                    ADD 1 TO WS-CONTADOR-RECHAZOS
+                ELSE
+                    ADD 1 TO WS-CONTADOR-APROBADOS
+                    IF LOG-TIPO-TRANS = "DEPOSITO"
+                        ADD LOG-MONTO-SOLICITADO TO WS-TOTAL-DEPOSITOS
+                    ELSE
+                        ADD LOG-MONTO-SOLICITADO TO WS-TOTAL-RETIROS
+                    END-IF
+                END-IF
+
+                *> Toda entrada de log actualiza la tabla de conciliacion,
+                *> aprobada o rechazada, para que una cuenta cuya unica
+                *> actividad del dia fueron retiros rechazados igual
+                *> aparezca en el reporte (sin cambio de saldo).
+                MOVE 0 TO WS-POSICION
+                PERFORM VARYING WS-IDX FROM 1 BY 1
+                        UNTIL WS-IDX > WS-TOTAL-CUENTAS
+                    IF WS-TC-NUMERO (WS-IDX) = LOG-NUMERO-CUENTA
+                        SET WS-POSICION TO WS-IDX
+                    END-IF
+                END-PERFORM
+
+                IF WS-POSICION = 0
+                    IF WS-TOTAL-CUENTAS >= 500
+                        DISPLAY "Aviso: tabla de conciliacion llena (500 cuentas), se omite cuenta "
+                            LOG-NUMERO-CUENTA
+                    ELSE
+                        ADD 1 TO WS-TOTAL-CUENTAS
+                        MOVE LOG-NUMERO-CUENTA TO WS-TC-NUMERO (WS-TOTAL-CUENTAS)
+                        MOVE LOG-SALDO-ANTES TO WS-TC-SALDO-APERTURA (WS-TOTAL-CUENTAS)
+                        MOVE LOG-SALDO-DESPUES TO WS-TC-SALDO-CIERRE (WS-TOTAL-CUENTAS)
+                    END-IF
+                ELSE
+                    MOVE LOG-SALDO-DESPUES TO WS-TC-SALDO-CIERRE (WS-POSICION)
+                END-IF
+        END-READ
+    END-PERFORM
+
+    MOVE WS-TOTAL-DEPOSITOS TO WS-LINEA-EDIT-1
+    STRING "Total depositos:    " WS-LINEA-EDIT-1 DELIMITED BY SIZE
+        INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    MOVE WS-TOTAL-RETIROS TO WS-LINEA-EDIT-1
+    STRING "Total retiros:      " WS-LINEA-EDIT-1 DELIMITED BY SIZE
+        INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    MOVE WS-CONTADOR-RECHAZOS TO WS-CUENTA-EDIT
+    STRING "Transacciones rechazadas: " WS-CUENTA-EDIT DELIMITED BY SIZE
+        INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    MOVE WS-CONTADOR-APROBADOS TO WS-CUENTA-EDIT
+    STRING "Transacciones aprobadas:  " WS-CUENTA-EDIT DELIMITED BY SIZE
+        INTO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    MOVE SPACES TO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+    MOVE "Conciliacion por cuenta (apertura -> cierre):" TO REPORTE-LINEA
+    WRITE REPORTE-LINEA
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TOTAL-CUENTAS
+        MOVE WS-TC-NUMERO (WS-IDX) TO WS-CUENTA-EDIT
+        MOVE WS-TC-SALDO-APERTURA (WS-IDX) TO WS-LINEA-EDIT-2
+        MOVE WS-TC-SALDO-CIERRE (WS-IDX) TO WS-CIERRE-EDIT
+        COMPUTE WS-DIFERENCIA =
+            WS-TC-SALDO-CIERRE (WS-IDX) - WS-TC-SALDO-APERTURA (WS-IDX)
+        MOVE WS-DIFERENCIA TO WS-DIFERENCIA-EDIT
+
+        *> Se cruza el saldo de cierre reconstruido a partir del log
+        *> contra el saldo real persistido en CTA-MAESTRO, para detectar
+        *> el caso que el log por si solo nunca puede atrapar (un
+        *> REWRITE que fallo silenciosamente o un corte entre el
+        *> REWRITE y su WRITE LOG-REGISTRO).
+        MOVE SPACES TO WS-MARCA-DESCUADRE
+        MOVE WS-TC-NUMERO (WS-IDX) TO CTA-NUMERO
+        READ CTA-MAESTRO
+            INVALID KEY
+                STRING "  ** CUENTA NO ENCONTRADA EN CTAMAE **"
+                    DELIMITED BY SIZE INTO WS-MARCA-DESCUADRE
+            NOT INVALID KEY
+                IF CTA-SALDO NOT = WS-TC-SALDO-CIERRE (WS-IDX)
+                    MOVE CTA-SALDO TO WS-SALDO-REAL-EDIT
+                    STRING "  ** DESCUADRE: CTAMAE=" WS-SALDO-REAL-EDIT " **"
+                        DELIMITED BY SIZE INTO WS-MARCA-DESCUADRE
+                END-IF
+        END-READ
+
+        STRING "Cuenta " WS-CUENTA-EDIT
+               "  Apertura: " WS-LINEA-EDIT-2
+               "  Cierre: " WS-CIERRE-EDIT
+               "  Diferencia: " WS-DIFERENCIA-EDIT
+               WS-MARCA-DESCUADRE
+            DELIMITED BY SIZE INTO REPORTE-LINEA
+        WRITE REPORTE-LINEA
+    END-PERFORM
+
+    CLOSE LOG-TRANSACCIONES
+
+    *> El dia ya quedo conciliado arriba; se trunca TRANLOG.DAT para que
+    *> la proxima corrida no vuelva a contar las transacciones de hoy.
+    OPEN OUTPUT LOG-TRANSACCIONES
+    CLOSE LOG-TRANSACCIONES
+
+    *> Las lecturas por clave hechas arriba para el cruce de saldos
+    *> movieron la posicion del archivo; se reposiciona al inicio antes
+    *> de barrerlo secuencialmente para reiniciar el limite diario de
+    *> todas las cuentas.
+    MOVE 0 TO CTA-NUMERO
+    START CTA-MAESTRO KEY IS NOT LESS THAN CTA-NUMERO
+        INVALID KEY
+            DISPLAY "Aviso: no se pudo reposicionar CTAMAE.DAT, status: " WS-CTA-STATUS
+    END-START
+
+    PERFORM UNTIL FIN-CTAS
+        READ CTA-MAESTRO NEXT RECORD
+            AT END SET FIN-CTAS TO TRUE
+            NOT AT END
+                MOVE 0 TO CTA-RETIRADO-DIA
+                REWRITE CTA-REGISTRO
+                IF WS-CTA-STATUS NOT = "00"
+                    DISPLAY "Aviso: no se pudo reiniciar limite diario de cuenta "
+                        CTA-NUMERO " status: " WS-CTA-STATUS
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CTA-MAESTRO
+    CLOSE REPORTE-CIERRE
+
+    DISPLAY "Cierre diario finalizado. Ver CIERRE.RPT"
+    STOP RUN.
