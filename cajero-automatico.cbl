@@ -1,26 +1,386 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CAJERO-AUTOMATICO.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-SALDO.
-    05 WS-SALDO-INICIAL PIC 9(5)V99.
-    05 WS-RETIRO PIC 9(5)V99.
-
-PROCEDURE DIVISION.
-    DISPLAY "Bienvenido al cajero automático"
-    MOVE 1000 TO WS-SALDO-INICIAL
-    DISPLAY "Su saldo actual es: " WS-SALDO-INICIAL
-    DISPLAY "¿Cuánto desea retirar?"
-    ACCEPT WS-RETIRO
-    
-    IF WS-RETIRO > WS-SALDO-INICIAL
-        DISPLAY "Saldo insuficiente"
-    ELSE
-        SUBTRACT WS-RETIRO FROM WS-SALDO-INICIAL
-        DISPLAY "Retiro exitoso"
-        DISPLAY "Su nuevo saldo es: " WS-SALDO-INICIAL
-    END-IF
-    
-    DISPLAY "Gracias por utilizar el cajero automático"
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CAJERO-AUTOMATICO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CTA-MAESTRO ASSIGN TO "CTAMAE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTA-NUMERO
+        FILE STATUS IS WS-CTA-STATUS.
+
+    SELECT LOG-TRANSACCIONES ASSIGN TO "TRANLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+
+    SELECT CAJ-CAJON ASSIGN TO "CAJDRW.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CAJ-DENOMINACION
+        FILE STATUS IS WS-CAJ-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CTA-MAESTRO.
+    COPY "CTAMAE.cpy".
+
+FD  LOG-TRANSACCIONES.
+    COPY "LOGTRAN.cpy".
+
+FD  CAJ-CAJON.
+    COPY "CAJDRW.cpy".
+
+WORKING-STORAGE SECTION.
+01  WS-CTA-STATUS PIC XX.
+01  WS-LOG-STATUS PIC XX.
+01  WS-CAJ-STATUS PIC XX.
+
+01  WS-MONTO-RESTANTE     PIC 9(5).
+01  WS-BILLETES-100       PIC 9(5).
+01  WS-BILLETES-50        PIC 9(5).
+01  WS-BILLETES-20        PIC 9(5).
+01  WS-USAR-100           PIC 9(5).
+01  WS-USAR-50            PIC 9(5).
+01  WS-USAR-20            PIC 9(5).
+01  WS-MAX-100            PIC 9(5).
+01  WS-MAX-50             PIC 9(5).
+01  WS-PRUEBA-100         PIC S9(5).
+01  WS-PRUEBA-50          PIC S9(5).
+01  WS-EFECTIVO-DISPONIBLE PIC X VALUE "N".
+    88 EFECTIVO-DISPONIBLE VALUE "S".
+
+01  WS-LIMITE-DIARIO PIC 9(5)V99 VALUE 1000.00.
+
+01  WS-LIMITE-SOBREGIRO PIC 9(5)V99 VALUE 100.00.
+01  WS-CARGO-SOBREGIRO  PIC 9(5)V99 VALUE 35.00.
+01  WS-MONTO-SOBREGIRO  PIC 9(6)V99.
+01  WS-SOBREGIRO-USADO  PIC X VALUE "N".
+    88 SOBREGIRO-USADO VALUE "S".
+
+01  WS-SALDO-ANTES   PIC S9(5)V99.
+
+01  WS-PIN-INGRESADO PIC 9(4).
+01  WS-INTENTOS-PIN  PIC 9 VALUE 0.
+01  WS-AUTENTICADO   PIC X VALUE "N".
+    88 AUTENTICACION-OK VALUE "S".
+
+01  WS-SALDO.
+    05 WS-SALDO-INICIAL PIC S9(5)V99.
+    05 WS-RETIRO PIC 9(5)V99.
+    05 WS-DEPOSITO PIC 9(5)V99.
+
+01  WS-TIPO-OPERACION PIC 9 VALUE 0.
+    88 OPERACION-CONSULTA VALUE 1.
+    88 OPERACION-RETIRO   VALUE 2.
+    88 OPERACION-DEPOSITO VALUE 3.
+    88 OPERACION-SALIR    VALUE 4.
+
+01  WS-RETIRO-ENTRADA PIC X(5).
+01  WS-RETIRO-VALIDO  PIC X VALUE "N".
+    88 RETIRO-VALIDO VALUE "S".
+
+01  WS-DEPOSITO-ENTRADA PIC X(5).
+01  WS-DEPOSITO-VALIDO  PIC X VALUE "N".
+    88 DEPOSITO-VALIDO VALUE "S".
+
+PROCEDURE DIVISION.
+0000-PRINCIPAL.
+    DISPLAY "Bienvenido al cajero automático"
+
+    OPEN I-O CTA-MAESTRO
+    IF WS-CTA-STATUS NOT = "00"
+        DISPLAY "Error abriendo CTAMAE.DAT, status: " WS-CTA-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND LOG-TRANSACCIONES
+    IF WS-LOG-STATUS NOT = "00"
+        DISPLAY "Error abriendo TRANLOG.DAT, status: " WS-LOG-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN I-O CAJ-CAJON
+    IF WS-CAJ-STATUS NOT = "00"
+        DISPLAY "Error abriendo CAJDRW.DAT, status: " WS-CAJ-STATUS
+        STOP RUN
+    END-IF
+
+    DISPLAY "Ingrese su número de cuenta"
+    ACCEPT CTA-NUMERO
+
+    READ CTA-MAESTRO
+        INVALID KEY
+            DISPLAY "Cuenta no encontrada"
+            CLOSE CTA-MAESTRO LOG-TRANSACCIONES CAJ-CAJON
+            STOP RUN
+    END-READ
+
+    PERFORM UNTIL AUTENTICACION-OK OR WS-INTENTOS-PIN = 3
+        DISPLAY "Ingrese su PIN"
+        ACCEPT WS-PIN-INGRESADO
+        IF WS-PIN-INGRESADO = CTA-PIN
+            SET AUTENTICACION-OK TO TRUE
+        ELSE
+            ADD 1 TO WS-INTENTOS-PIN
+            DISPLAY "PIN incorrecto"
+        END-IF
+    END-PERFORM
+
+    IF NOT AUTENTICACION-OK
+        DISPLAY "Demasiados intentos fallidos. Sesión cancelada"
+        CLOSE CTA-MAESTRO LOG-TRANSACCIONES CAJ-CAJON
+        STOP RUN
+    END-IF
+
+    MOVE CTA-SALDO TO WS-SALDO-INICIAL
+
+    PERFORM UNTIL OPERACION-SALIR
+        DISPLAY "Su saldo actual es: " WS-SALDO-INICIAL
+        DISPLAY "Seleccione tipo de transacción:"
+        DISPLAY "1. Consulta de saldo"
+        DISPLAY "2. Retiro"
+        DISPLAY "3. Depósito"
+        DISPLAY "4. Salir"
+        ACCEPT WS-TIPO-OPERACION
+
+        IF NOT OPERACION-SALIR
+            PERFORM 2000-PROCESAR-TRANSACCION
+        END-IF
+    END-PERFORM
+
+    CLOSE CTA-MAESTRO LOG-TRANSACCIONES CAJ-CAJON
+    DISPLAY "Gracias por utilizar el cajero automático"
+    STOP RUN.
+
+2000-PROCESAR-TRANSACCION.
+    MOVE WS-SALDO-INICIAL TO WS-SALDO-ANTES
+
+    EVALUATE TRUE
+        WHEN OPERACION-CONSULTA
+            CONTINUE
+
+        WHEN OPERACION-RETIRO
+            MOVE "N" TO WS-RETIRO-VALIDO
+            PERFORM UNTIL RETIRO-VALIDO
+                DISPLAY "¿Cuánto desea retirar? (monto entero, 5 dígitos, máximo 99999)"
+                ACCEPT WS-RETIRO-ENTRADA
+                IF WS-RETIRO-ENTRADA IS NOT NUMERIC
+                    DISPLAY "Monto inválido. Ingrese solo dígitos"
+                ELSE
+                    MOVE WS-RETIRO-ENTRADA TO WS-RETIRO
+                    IF WS-RETIRO <= 0
+                        DISPLAY "El monto debe ser mayor que cero"
+                    ELSE
+                        IF WS-RETIRO > 99999
+                            DISPLAY "El monto excede el máximo permitido"
+                        ELSE
+                            SET RETIRO-VALIDO TO TRUE
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            MOVE "N" TO WS-SOBREGIRO-USADO
+            IF WS-RETIRO > WS-SALDO-INICIAL
+                COMPUTE WS-MONTO-SOBREGIRO =
+                    WS-RETIRO + WS-CARGO-SOBREGIRO - WS-SALDO-INICIAL
+                IF WS-MONTO-SOBREGIRO > WS-LIMITE-SOBREGIRO
+                    DISPLAY "Saldo insuficiente"
+                    MOVE "RECHAZADO" TO LOG-ESTADO
+                    MOVE "SALDO INSUFICIENTE" TO LOG-MOTIVO
+                ELSE
+                    SET SOBREGIRO-USADO TO TRUE
+                END-IF
+            END-IF
+
+            IF WS-RETIRO <= WS-SALDO-INICIAL OR SOBREGIRO-USADO
+                IF CTA-RETIRADO-DIA + WS-RETIRO > WS-LIMITE-DIARIO
+                    DISPLAY "Límite diario de retiro excedido"
+                    MOVE "RECHAZADO" TO LOG-ESTADO
+                    MOVE "LIMITE DIARIO EXCEDIDO" TO LOG-MOTIVO
+                ELSE
+                    MOVE "N" TO WS-EFECTIVO-DISPONIBLE
+
+                    MOVE 100 TO CAJ-DENOMINACION
+                    READ CAJ-CAJON
+                        INVALID KEY MOVE 0 TO WS-BILLETES-100
+                        NOT INVALID KEY MOVE CAJ-CANTIDAD TO WS-BILLETES-100
+                    END-READ
+                    MOVE 50 TO CAJ-DENOMINACION
+                    READ CAJ-CAJON
+                        INVALID KEY MOVE 0 TO WS-BILLETES-50
+                        NOT INVALID KEY MOVE CAJ-CANTIDAD TO WS-BILLETES-50
+                    END-READ
+                    MOVE 20 TO CAJ-DENOMINACION
+                    READ CAJ-CAJON
+                        INVALID KEY MOVE 0 TO WS-BILLETES-20
+                        NOT INVALID KEY MOVE CAJ-CANTIDAD TO WS-BILLETES-20
+                    END-READ
+
+                    *> Se prueban combinaciones de billetes de 100 y 50 de
+                    *> mayor a menor cantidad (en vez de comprometerse
+                    *> primero al billete mas grande) para no rechazar un
+                    *> retiro que el cajon si puede cubrir con otra mezcla.
+                    COMPUTE WS-MAX-100 = FUNCTION MIN(WS-BILLETES-100, (WS-RETIRO / 100))
+                    PERFORM VARYING WS-PRUEBA-100 FROM WS-MAX-100 BY -1
+                            UNTIL WS-PRUEBA-100 < 0 OR EFECTIVO-DISPONIBLE
+                        COMPUTE WS-MONTO-RESTANTE = WS-RETIRO - (WS-PRUEBA-100 * 100)
+                        COMPUTE WS-MAX-50 = FUNCTION MIN(WS-BILLETES-50, (WS-MONTO-RESTANTE / 50))
+                        PERFORM VARYING WS-PRUEBA-50 FROM WS-MAX-50 BY -1
+                                UNTIL WS-PRUEBA-50 < 0 OR EFECTIVO-DISPONIBLE
+                            COMPUTE WS-MONTO-RESTANTE =
+                                WS-RETIRO - (WS-PRUEBA-100 * 100) - (WS-PRUEBA-50 * 50)
+                            IF FUNCTION MOD(WS-MONTO-RESTANTE, 20) = 0
+                                COMPUTE WS-USAR-20 = WS-MONTO-RESTANTE / 20
+                                IF WS-USAR-20 <= WS-BILLETES-20
+                                    MOVE WS-PRUEBA-100 TO WS-USAR-100
+                                    MOVE WS-PRUEBA-50 TO WS-USAR-50
+                                    SET EFECTIVO-DISPONIBLE TO TRUE
+                                END-IF
+                            END-IF
+                        END-PERFORM
+                    END-PERFORM
+
+                    IF NOT EFECTIVO-DISPONIBLE
+                        DISPLAY "Efectivo no disponible"
+                        MOVE "RECHAZADO" TO LOG-ESTADO
+                        MOVE "EFECTIVO NO DISPONIBLE" TO LOG-MOTIVO
+                    ELSE
+                        *> Solo se toca el registro de una denominacion si
+                        *> realmente se va a usar; una denominacion con
+                        *> WS-USAR-xxx = 0 puede no tener registro en
+                        *> CAJDRW.DAT todavia (INVALID KEY se maneja igual
+                        *> por si el registro desaparece entre la lectura
+                        *> de disponibilidad y esta).
+                        IF WS-USAR-100 > 0
+                            MOVE 100 TO CAJ-DENOMINACION
+                            READ CAJ-CAJON
+                                INVALID KEY
+                                    DISPLAY "Aviso: denominacion 100 no encontrada al descontar"
+                                NOT INVALID KEY
+                                    SUBTRACT WS-USAR-100 FROM CAJ-CANTIDAD
+                                    REWRITE CAJ-REGISTRO
+                                    IF WS-CAJ-STATUS NOT = "00"
+                                        DISPLAY "Aviso: no se pudo actualizar cajon 100, status: "
+                                            WS-CAJ-STATUS
+                                    END-IF
+                            END-READ
+                        END-IF
+
+                        IF WS-USAR-50 > 0
+                            MOVE 50 TO CAJ-DENOMINACION
+                            READ CAJ-CAJON
+                                INVALID KEY
+                                    DISPLAY "Aviso: denominacion 50 no encontrada al descontar"
+                                NOT INVALID KEY
+                                    SUBTRACT WS-USAR-50 FROM CAJ-CANTIDAD
+                                    REWRITE CAJ-REGISTRO
+                                    IF WS-CAJ-STATUS NOT = "00"
+                                        DISPLAY "Aviso: no se pudo actualizar cajon 50, status: "
+                                            WS-CAJ-STATUS
+                                    END-IF
+                            END-READ
+                        END-IF
+
+                        IF WS-USAR-20 > 0
+                            MOVE 20 TO CAJ-DENOMINACION
+                            READ CAJ-CAJON
+                                INVALID KEY
+                                    DISPLAY "Aviso: denominacion 20 no encontrada al descontar"
+                                NOT INVALID KEY
+                                    SUBTRACT WS-USAR-20 FROM CAJ-CANTIDAD
+                                    REWRITE CAJ-REGISTRO
+                                    IF WS-CAJ-STATUS NOT = "00"
+                                        DISPLAY "Aviso: no se pudo actualizar cajon 20, status: "
+                                            WS-CAJ-STATUS
+                                    END-IF
+                            END-READ
+                        END-IF
+
+                        SUBTRACT WS-RETIRO FROM WS-SALDO-INICIAL
+                        ADD WS-RETIRO TO CTA-RETIRADO-DIA
+
+                        IF SOBREGIRO-USADO
+                            SUBTRACT WS-CARGO-SOBREGIRO FROM WS-SALDO-INICIAL
+                            DISPLAY "Se aplicó un cargo por sobregiro de: " WS-CARGO-SOBREGIRO
+                            MOVE "SOBREGIRO APLICADO" TO LOG-MOTIVO
+                        ELSE
+                            MOVE SPACES TO LOG-MOTIVO
+                        END-IF
+
+                        MOVE WS-SALDO-INICIAL TO CTA-SALDO
+                        REWRITE CTA-REGISTRO
+                        IF WS-CTA-STATUS NOT = "00"
+                            DISPLAY "Aviso: no se pudo actualizar el saldo, status: " WS-CTA-STATUS
+                        END-IF
+                        DISPLAY "Retiro exitoso"
+                        DISPLAY "Su nuevo saldo es: " WS-SALDO-INICIAL
+                        MOVE "APROBADO" TO LOG-ESTADO
+                    END-IF
+                END-IF
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-FECHA-HORA
+            MOVE CTA-NUMERO TO LOG-NUMERO-CUENTA
+            MOVE "RETIRO" TO LOG-TIPO-TRANS
+            MOVE WS-RETIRO TO LOG-MONTO-SOLICITADO
+            MOVE WS-SALDO-ANTES TO LOG-SALDO-ANTES
+            MOVE WS-SALDO-INICIAL TO LOG-SALDO-DESPUES
+            WRITE LOG-REGISTRO
+            IF WS-LOG-STATUS NOT = "00"
+                DISPLAY "Aviso: no se pudo registrar la transacción en el log, status: "
+                    WS-LOG-STATUS
+            END-IF
+
+        WHEN OPERACION-DEPOSITO
+            MOVE "N" TO WS-DEPOSITO-VALIDO
+            PERFORM UNTIL DEPOSITO-VALIDO
+                DISPLAY "¿Cuánto desea depositar? (monto entero, 5 dígitos, máximo 99999)"
+                ACCEPT WS-DEPOSITO-ENTRADA
+                IF WS-DEPOSITO-ENTRADA IS NOT NUMERIC
+                    DISPLAY "Monto inválido. Ingrese solo dígitos"
+                ELSE
+                    MOVE WS-DEPOSITO-ENTRADA TO WS-DEPOSITO
+                    IF WS-DEPOSITO <= 0
+                        DISPLAY "El monto debe ser mayor que cero"
+                    ELSE
+                        IF WS-DEPOSITO > 99999
+                            DISPLAY "El monto excede el máximo permitido"
+                        ELSE
+                            IF WS-SALDO-INICIAL + WS-DEPOSITO > 99999.99
+                                DISPLAY "El depósito haría que el saldo excediera el máximo permitido"
+                            ELSE
+                                SET DEPOSITO-VALIDO TO TRUE
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            ADD WS-DEPOSITO TO WS-SALDO-INICIAL
+            MOVE WS-SALDO-INICIAL TO CTA-SALDO
+            REWRITE CTA-REGISTRO
+            IF WS-CTA-STATUS NOT = "00"
+                DISPLAY "Aviso: no se pudo actualizar el saldo, status: " WS-CTA-STATUS
+            END-IF
+            DISPLAY "Depósito exitoso"
+            DISPLAY "Su nuevo saldo es: " WS-SALDO-INICIAL
+
+            MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-FECHA-HORA
+            MOVE CTA-NUMERO TO LOG-NUMERO-CUENTA
+            MOVE "DEPOSITO" TO LOG-TIPO-TRANS
+            MOVE WS-DEPOSITO TO LOG-MONTO-SOLICITADO
+            MOVE WS-SALDO-ANTES TO LOG-SALDO-ANTES
+            MOVE WS-SALDO-INICIAL TO LOG-SALDO-DESPUES
+            MOVE "APROBADO" TO LOG-ESTADO
+            MOVE SPACES TO LOG-MOTIVO
+            WRITE LOG-REGISTRO
+            IF WS-LOG-STATUS NOT = "00"
+                DISPLAY "Aviso: no se pudo registrar la transacción en el log, status: "
+                    WS-LOG-STATUS
+            END-IF
+
+        WHEN OTHER
+            DISPLAY "Opción inválida"
+    END-EVALUATE.
