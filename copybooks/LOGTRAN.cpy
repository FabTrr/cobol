@@ -0,0 +1,11 @@
+*> Transaction log record - one line per withdrawal/deposit attempt,
+*> approved or declined.
+01  LOG-REGISTRO.
+    05 LOG-FECHA-HORA        PIC X(14).
+    05 LOG-NUMERO-CUENTA     PIC 9(10).
+    05 LOG-TIPO-TRANS        PIC X(10).
+    05 LOG-MONTO-SOLICITADO  PIC 9(5)V99.
+    05 LOG-SALDO-ANTES       PIC S9(5)V99.
+    05 LOG-SALDO-DESPUES     PIC S9(5)V99.
+    05 LOG-ESTADO            PIC X(9).
+    05 LOG-MOTIVO            PIC X(25).
