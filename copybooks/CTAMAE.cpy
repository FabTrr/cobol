@@ -0,0 +1,6 @@
+*> Account master record - keyed by account/card number.
+01  CTA-REGISTRO.
+    05 CTA-NUMERO           PIC 9(10).
+    05 CTA-PIN              PIC 9(4).
+    05 CTA-SALDO            PIC S9(5)V99.
+    05 CTA-RETIRADO-DIA     PIC 9(5)V99.
