@@ -0,0 +1,5 @@
+*> Cash drawer denomination inventory - keyed by note denomination
+*> (020, 050, 100).
+01  CAJ-REGISTRO.
+    05 CAJ-DENOMINACION      PIC 9(3).
+    05 CAJ-CANTIDAD          PIC 9(5).
